@@ -3,13 +3,56 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OUTFILE ASSIGN TO "NUM1.DAT".
+           SELECT OUTFILE ASSIGN TO "NUM1.DAT"
+               FILE STATUS IS OUTFILE-STATUS.
+           SELECT HISTFILE ASSIGN TO "NUM1HIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-STATUS.
+           SELECT CHKFILE ASSIGN TO "NUM1CHK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHK-STATUS.
+           SELECT CSVFILE ASSIGN TO "NUM1.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-STATUS.
+           SELECT AUDFILE ASSIGN TO "NUM1AUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-STATUS.
+           SELECT OPTIONAL REGFILE ASSIGN TO "REGEXTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REG-STATUS.
+           SELECT OPTIONAL TRANFILE ASSIGN TO "NUM1TRN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRN-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  OUTFILE
-           LABEL RECORDS ARE STANDARD 
+           LABEL RECORDS ARE STANDARD
            DATA RECORD IS COURSE-REC.
        01 COURSE-REC PIC X(80).
+       FD  HISTFILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS HIST-REC.
+       01 HIST-REC PIC X(80).
+       FD  CHKFILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CHK-REC.
+       01 CHK-REC PIC X(80).
+       FD  CSVFILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CSV-REC.
+       01 CSV-REC PIC X(80).
+       FD  AUDFILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUD-REC.
+       01 AUD-REC PIC X(80).
+       FD  REGFILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REG-REC.
+       01 REG-REC PIC X(80).
+       FD  TRANFILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS TRN-REC.
+       01 TRN-REC PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  I PIC 9 VALUE ZERO.
@@ -18,7 +61,11 @@
            02 YR-LEVEL OCCURS 4 TIMES PIC X(9).
        01  CCIS.
            02 YEAR OCCURS 4 TIMES.
-               03 NO-STUD OCCURS 2 TIMES PIC 99.
+               03 NO-STUD OCCURS 4 TIMES PIC 999.
+       01  CCIS-SEX.
+           02 YEAR-SEX OCCURS 4 TIMES.
+               03 NO-STUD-M OCCURS 4 TIMES PIC 999.
+               03 NO-STUD-F OCCURS 4 TIMES PIC 999.
        01  HDG-0.
            02 FILLER PIC X(13) VALUE SPACES.
            02 FILLER PIC X(24) VALUE "COLLEGE OF COMPUTER AND ".
@@ -29,49 +76,335 @@
        01  HDG-2.
            02 FILLER PIC X(5) VALUE SPACES.
            02 FILLER PIC X(4) VALUE "YEAR".
-           02 FILLER PIC X(8) VALUE SPACES.
+           02 FILLER PIC X(5) VALUE SPACES.
            02 FILLER PIC X(4) VALUE "BSIT".
-           02 FILLER PIC X(9) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE SPACES.
            02 FILLER PIC X(4) VALUE "BSCS".
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "BSIS".
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(5) VALUE "BSCPE".
            02 FILLER PIC X(7) VALUE SPACES.
            02 FILLER PIC X(12) VALUE "TOTAL NUMBER".
        01  HDG-3.
-           02 FILLER PIC X(41) VALUE SPACES.
+           02 FILLER PIC X(68) VALUE SPACES.
            02 FILLER PIC X(12) VALUE "OF STUDENTS".
        01  HDG-4.
            02 FILLER PIC X(5) VALUE SPACES.
            02 YEAR-LEVEL-OUT PIC X(9).
-           02 ITCS-OUT OCCURS 2 TIMES.
-               03 FILLER PIC X(6) VALUE SPACES.
-               03 ITCSOUT PIC ZZ.
+           02 ITCS-OUT OCCURS 4 TIMES.
                03 FILLER PIC X(6) VALUE SPACES.
+               03 ITCSOUT PIC ZZZ.
+               03 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(2) VALUE SPACES.
            02 TOT-STUD-OUT PIC Z999.
+       01  HDG-4B.
+           02 FILLER PIC X(14) VALUE SPACES.
+           02 SEX-OUT OCCURS 4 TIMES.
+               03 FILLER PIC X(2) VALUE SPACES.
+               03 FILLER PIC X(2) VALUE "M:".
+               03 MOUT PIC ZZ9.
+               03 FILLER PIC X(2) VALUE SPACES.
+               03 FILLER PIC X(2) VALUE "F:".
+               03 FOUT PIC ZZ9.
        01 HDG-5.
            02 FILLER PIC X(5) VALUE SPACES.
            02 FILLER PIC X(5) VALUE "TOTAL".
-           02 FILLER PIC X(6) VALUE SPACES.
+           02 FILLER PIC X(9) VALUE SPACES.
            02 TOT-BSIT-OUT PIC Z999.
-           02 FILLER PIC X(8) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE SPACES.
            02 TOT-BSCS-OUT PIC Z999.
-           02 FILLER PIC X(15) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 TOT-BSIS-OUT PIC Z999.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 TOT-BSCPE-OUT PIC Z999.
+           02 FILLER PIC X(7) VALUE SPACES.
            02 TOT-ALL-OUT PIC Z999.
-       01 TOT-BSIT PIC 9999.
-       01 TOT-BSCS PIC 9999.
-       01 TOT-STUD PIC 9999.
-       01 TOT-ALL PIC 9999.
+       01  HDG-5B.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(5) VALUE "M/F".
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 TOT-BSIT-M-OUT PIC Z999.
+           02 FILLER PIC X(1) VALUE "/".
+           02 TOT-BSIT-F-OUT PIC Z999.
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 TOT-BSCS-M-OUT PIC Z999.
+           02 FILLER PIC X(1) VALUE "/".
+           02 TOT-BSCS-F-OUT PIC Z999.
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 TOT-BSIS-M-OUT PIC Z999.
+           02 FILLER PIC X(1) VALUE "/".
+           02 TOT-BSIS-F-OUT PIC Z999.
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 TOT-BSCPE-M-OUT PIC Z999.
+           02 FILLER PIC X(1) VALUE "/".
+           02 TOT-BSCPE-F-OUT PIC Z999.
+       01  HDG-6.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(5) VALUE "PCT".
+           02 FILLER PIC X(7) VALUE SPACES.
+           02 PCT-BSIT-OUT PIC ZZ9.9.
+           02 FILLER PIC X(1) VALUE "%".
+           02 FILLER PIC X(8) VALUE SPACES.
+           02 PCT-BSCS-OUT PIC ZZ9.9.
+           02 FILLER PIC X(1) VALUE "%".
+           02 FILLER PIC X(8) VALUE SPACES.
+           02 PCT-BSIS-OUT PIC ZZ9.9.
+           02 FILLER PIC X(1) VALUE "%".
+           02 FILLER PIC X(8) VALUE SPACES.
+           02 PCT-BSCPE-OUT PIC ZZ9.9.
+           02 FILLER PIC X(1) VALUE "%".
+       01 PCT-BSIT PIC 999V9 VALUE ZERO.
+       01 PCT-BSCS PIC 999V9 VALUE ZERO.
+       01 PCT-BSIS PIC 999V9 VALUE ZERO.
+       01 PCT-BSCPE PIC 999V9 VALUE ZERO.
+       01 TOT-BSIT PIC 9999 VALUE ZERO.
+       01 TOT-BSCS PIC 9999 VALUE ZERO.
+       01 TOT-BSIS PIC 9999 VALUE ZERO.
+       01 TOT-BSCPE PIC 9999 VALUE ZERO.
+       01 TOT-STUD PIC 9999 VALUE ZERO.
+       01 TOT-ALL PIC 9999 VALUE ZERO.
+       01 TOT-BSIT-M PIC 9999 VALUE ZERO.
+       01 TOT-BSIT-F PIC 9999 VALUE ZERO.
+       01 TOT-BSCS-M PIC 9999 VALUE ZERO.
+       01 TOT-BSCS-F PIC 9999 VALUE ZERO.
+       01 TOT-BSIS-M PIC 9999 VALUE ZERO.
+       01 TOT-BSIS-F PIC 9999 VALUE ZERO.
+       01 TOT-BSCPE-M PIC 9999 VALUE ZERO.
+       01 TOT-BSCPE-F PIC 9999 VALUE ZERO.
        01 L PIC 9 VALUE ZERO.
-       01 KORS PIC X(4) VALUE SPACES.
+       01 KORS PIC X(5) VALUE SPACES.
        01 YEARLEVEL PIC X(10) VALUE SPACES.
-      
+       01 TERM-ID PIC X(20) VALUE SPACES.
+       01 HIST-STATUS PIC X(2) VALUE SPACES.
+       01 NO-STUD-EDIT PIC 999.
+       01 COL-POS PIC 99 VALUE 55.
+       01 STUD-OK-SW PIC X(1) VALUE "N".
+           88 STUD-OK VALUE "Y".
+       01 TOTAL-OK-SW PIC X(1) VALUE "N".
+           88 TOTAL-OK VALUE "Y".
+       01 YR-OK-SW PIC X(1) VALUE "N".
+           88 YR-OK VALUE "Y".
+       01 HIST-LINE.
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 HIST-TERM-OUT PIC X(20).
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 HIST-YEAR-OUT PIC X(9).
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 HIST-BSIT-OUT PIC ZZ9.
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 HIST-BSCS-OUT PIC ZZ9.
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 HIST-BSIS-OUT PIC ZZ9.
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 HIST-BSCPE-OUT PIC ZZ9.
+       01 OUTFILE-STATUS PIC X(2) VALUE SPACES.
+       01 CHK-STATUS PIC X(2) VALUE SPACES.
+       01 CHK-EOF-SW PIC X(1) VALUE "N".
+       01 CHK-EXISTS-SW PIC X(1) VALUE "N".
+           88 CHK-EXISTS VALUE "Y".
+       01 START-I PIC 9 VALUE 1.
+       01 CHK-LAST PIC 9 VALUE ZERO.
+       01 RIDX PIC 9 VALUE ZERO.
+       01 RJDX PIC 9 VALUE ZERO.
+       01 SKIP-IDX PIC 9 VALUE ZERO.
+       01 CHK-LINE.
+           02 CHK-I PIC 9.
+           02 CHK-YR-LEVEL PIC X(9).
+           02 CHK-STUD-GRP.
+               03 CHK-NO-STUD OCCURS 4 TIMES PIC 999.
+           02 CHK-STUD-SEX-GRP.
+               03 CHK-NO-STUD-M OCCURS 4 TIMES PIC 999.
+               03 CHK-NO-STUD-F OCCURS 4 TIMES PIC 999.
+       01 CSV-STATUS PIC X(2) VALUE SPACES.
+       01 CSV-LINE.
+           02 CSV-YEAR PIC X(9).
+           02 FILLER PIC X(1) VALUE ",".
+           02 CSV-BSIT PIC ZZ9.
+           02 FILLER PIC X(1) VALUE ",".
+           02 CSV-BSCS PIC ZZ9.
+           02 FILLER PIC X(1) VALUE ",".
+           02 CSV-BSIS PIC ZZ9.
+           02 FILLER PIC X(1) VALUE ",".
+           02 CSV-BSCPE PIC ZZ9.
+           02 FILLER PIC X(1) VALUE ",".
+           02 CSV-TOT PIC ZZZ9.
+       01 AUD-STATUS PIC X(2) VALUE SPACES.
+       01 OPER-ID PIC X(10) VALUE SPACES.
+       01 AUD-DATE PIC 9(6) VALUE ZERO.
+       01 AUD-TIME PIC 9(8) VALUE ZERO.
+       01 AUD-LINE.
+           02 AUD-OPER-OUT PIC X(10).
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 AUD-DATE-OUT PIC 9(6).
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 AUD-TIME-OUT PIC 9(8).
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 AUD-TERM-OUT PIC X(20).
+       01 REG-STATUS PIC X(2) VALUE SPACES.
+       01 REG-PRESENT-SW PIC X(1) VALUE "N".
+           88 REG-PRESENT VALUE "Y".
+       01 REG-EOF-SW PIC X(1) VALUE "N".
+       01 REG-LINE.
+           02 REG-YEAR PIC X(9).
+           02 FILLER PIC X(1).
+           02 REG-BSIT PIC 999.
+           02 FILLER PIC X(1).
+           02 REG-BSCS PIC 999.
+           02 FILLER PIC X(1).
+           02 REG-BSIS PIC 999.
+           02 FILLER PIC X(1).
+           02 REG-BSCPE PIC 999.
+       01  RECON-LINE.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(13) VALUE "** MISMATCH ".
+           02 RECON-YEAR-OUT PIC X(9).
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 RECON-PROG-OUT PIC X(5).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE "KEYED=".
+           02 RECON-KEYED-OUT PIC ZZ9.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE "REGISTRAR=".
+           02 RECON-REG-OUT PIC ZZ9.
+       01  REGYR-LINE.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE "** REG YEAR MISMATCH".
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE "KEYED=".
+           02 REGYR-KEYED-OUT PIC X(9).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "REG=".
+           02 REGYR-REG-OUT PIC X(9).
+       01 TRN-STATUS PIC X(2) VALUE SPACES.
+       01 BATCH-MODE-SW PIC X(1) VALUE "N".
+           88 BATCH-MODE VALUE "Y".
+       01 TRN-EOF-SW PIC X(1) VALUE "N".
+       01 TRN-LINE.
+           02 TRN-TYPE PIC X(1).
+           02 TRN-YEAR PIC X(9).
+           02 TRN-STUD OCCURS 4 TIMES.
+               03 TRN-M PIC 999.
+               03 TRN-F PIC 999.
+           02 TRN-OPER PIC X(10).
+           02 TRN-TERM PIC X(20).
+       01  BATCH-ERR-LINE.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(13) VALUE "** BAD TRAN  ".
+           02 BERR-YEAR-OUT PIC X(9).
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 BERR-PROG-OUT PIC X(5).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE "VALUE=".
+           02 BERR-VAL-OUT PIC ZZZ.
+
        SCREEN SECTION.
        01  SCRN.
            02 BLANK SCREEN.
 
        PROCEDURE DIVISION.
-           OPEN OUTPUT OUTFILE. 
-           PERFORM HDG-RTN.
+           PERFORM RESTORE-RTN.
+           IF CHK-EXISTS
+               OPEN EXTEND OUTFILE
+               IF OUTFILE-STATUS NOT = "00"
+                   OPEN OUTPUT OUTFILE
+                   PERFORM HDG-RTN
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTFILE
+               PERFORM HDG-RTN
+           END-IF.
+           OPEN EXTEND HISTFILE.
+           IF HIST-STATUS NOT = "00"
+               OPEN OUTPUT HISTFILE.
+           IF CHK-EXISTS
+               OPEN EXTEND CSVFILE
+               IF CSV-STATUS NOT = "00"
+                   OPEN OUTPUT CSVFILE
+                   PERFORM CSV-HDG-RTN
+               END-IF
+           ELSE
+               OPEN OUTPUT CSVFILE
+               PERFORM CSV-HDG-RTN
+           END-IF.
+           OPEN EXTEND AUDFILE.
+           IF AUD-STATUS NOT = "00"
+               OPEN OUTPUT AUDFILE.
+           OPEN INPUT REGFILE.
+           IF REG-STATUS = "00"
+               MOVE "Y" TO REG-PRESENT-SW
+               IF START-I > 1
+                   PERFORM READ-REG-RTN VARYING SKIP-IDX FROM 1 BY 1
+                       UNTIL SKIP-IDX >= START-I
+               END-IF
+           END-IF.
+           OPEN INPUT TRANFILE.
+           IF TRN-STATUS = "00"
+               MOVE "Y" TO BATCH-MODE-SW
+               PERFORM READ-TRN-RTN
+               IF TRN-TYPE = "H"
+                   MOVE TRN-OPER TO OPER-ID
+                   MOVE TRN-TERM TO TERM-ID
+               END-IF
+               IF START-I > 1
+                   PERFORM READ-TRN-RTN VARYING SKIP-IDX FROM 1 BY 1
+                       UNTIL SKIP-IDX >= START-I
+               END-IF
+           END-IF.
            PERFORM PROCESS-RTN.
            PERFORM FIN-RTN.
+
+       RESTORE-RTN.
+           OPEN INPUT CHKFILE.
+           IF CHK-STATUS = "00"
+               PERFORM READ-CHK-RTN UNTIL CHK-EOF-SW = "Y"
+               CLOSE CHKFILE
+           END-IF.
+           IF CHK-EXISTS
+               MOVE CHK-I TO CHK-LAST
+               COMPUTE START-I = CHK-I + 1
+               PERFORM RECALC-RTN VARYING RIDX FROM 1 BY 1
+                   UNTIL RIDX > CHK-LAST
+           END-IF.
+
+       READ-CHK-RTN.
+           READ CHKFILE INTO CHK-LINE
+               AT END
+                   MOVE "Y" TO CHK-EOF-SW
+               NOT AT END
+                   IF CHK-I NOT = 0
+                       MOVE "Y" TO CHK-EXISTS-SW
+                       MOVE CHK-YR-LEVEL TO YR-LEVEL (CHK-I)
+                       MOVE CHK-STUD-GRP TO YEAR (CHK-I)
+                       MOVE CHK-STUD-SEX-GRP TO YEAR-SEX (CHK-I)
+                   END-IF
+           END-READ.
+
+       RECALC-RTN.
+           PERFORM RECALC-J-RTN VARYING RJDX FROM 1 BY 1 UNTIL RJDX > 4.
+
+       RECALC-J-RTN.
+           IF RJDX = 1
+               ADD NO-STUD (RIDX, RJDX) TO TOT-BSIT
+               ADD NO-STUD-M (RIDX, RJDX) TO TOT-BSIT-M
+               ADD NO-STUD-F (RIDX, RJDX) TO TOT-BSIT-F
+           END-IF.
+           IF RJDX = 2
+               ADD NO-STUD (RIDX, RJDX) TO TOT-BSCS
+               ADD NO-STUD-M (RIDX, RJDX) TO TOT-BSCS-M
+               ADD NO-STUD-F (RIDX, RJDX) TO TOT-BSCS-F
+           END-IF.
+           IF RJDX = 3
+               ADD NO-STUD (RIDX, RJDX) TO TOT-BSIS
+               ADD NO-STUD-M (RIDX, RJDX) TO TOT-BSIS-M
+               ADD NO-STUD-F (RIDX, RJDX) TO TOT-BSIS-F
+           END-IF.
+           IF RJDX = 4
+               ADD NO-STUD (RIDX, RJDX) TO TOT-BSCPE
+               ADD NO-STUD-M (RIDX, RJDX) TO TOT-BSCPE-M
+               ADD NO-STUD-F (RIDX, RJDX) TO TOT-BSCPE-F
+           END-IF.
+
        HDG-RTN.
            WRITE COURSE-REC FROM HDG-0 BEFORE 1 LINE.
            WRITE COURSE-REC FROM HDG-1 BEFORE 1 LINE.
@@ -80,66 +413,322 @@
            MOVE SPACES TO COURSE-REC.
            WRITE COURSE-REC AFTER 2 LINES.
 
+       CSV-HDG-RTN.
+           MOVE "YEAR,BSIT,BSCS,BSIS,BSCPE,TOTAL" TO CSV-REC.
+           WRITE CSV-REC.
+
        PROCESS-RTN.
-           DISPLAY SCRN.
-           DISPLAY "ENTER NUMBER OF STUDENTS FOR BSCS AND BSIT:" 
-           LINE 5 COLUMN 5.
-           MOVE 6 TO L. 
-           PERFORM YR-RTN VARYING I FROM 1 BY 1 UNTIL I > 4.
+           IF NOT BATCH-MODE
+               DISPLAY SCRN
+               DISPLAY "ENTER OPERATOR ID:" LINE 2 COLUMN 5
+               ACCEPT OPER-ID LINE 2 COLUMN 45
+               DISPLAY "ENTER SCHOOL YEAR / TERM:" LINE 3 COLUMN 5
+               ACCEPT TERM-ID LINE 3 COLUMN 45
+               DISPLAY "ENTER NUMBER OF STUDENTS FOR BSCS AND BSIT:"
+                   LINE 5 COLUMN 5
+           END-IF.
+           MOVE 6 TO L.
+           PERFORM YR-RTN VARYING I FROM START-I BY 1 UNTIL I > 4.
            WRITE COURSE-REC FROM HDG-5 AFTER 1 LINE.
+           WRITE COURSE-REC FROM HDG-5B AFTER 1 LINE.
+           PERFORM PCT-RTN.
+           WRITE COURSE-REC FROM HDG-6 AFTER 1 LINE.
 
        YR-RTN.
-           DISPLAY "ENTER STUDENT YEAR LEVEL:"
-               LINE 4 COLUMN 5.
-           DISPLAY "ENTER NUMBER OF STUDENTS FOR BSCS AND BSIT:"
-               LINE 5 COLUMN 5.
-           ACCEPT YEAR-LEVEL LINE 4 COLUMN 45.
-           MOVE YEAR-LEVEL TO YEAR-LEVEL-OUT.
-           PERFORM IN-RTN VARYING J FROM 1 BY 1 UNTIL J > 2.
+           IF BATCH-MODE
+               PERFORM READ-TRN-RTN
+               MOVE TRN-YEAR TO YR-LEVEL (I)
+           ELSE
+               DISPLAY "ENTER STUDENT YEAR LEVEL:"
+                   LINE 4 COLUMN 5
+               DISPLAY "ENTER NUMBER OF STUDENTS FOR BSCS AND BSIT:"
+                   LINE 5 COLUMN 5
+               MOVE "N" TO YR-OK-SW
+               PERFORM ACCEPT-YR-RTN UNTIL YR-OK
+           END-IF.
+           MOVE YR-LEVEL (I) TO YEAR-LEVEL-OUT.
+           PERFORM IN-RTN VARYING J FROM 1 BY 1 UNTIL J > 4.
+
+       READ-TRN-RTN.
+           READ TRANFILE INTO TRN-LINE
+               AT END
+                   MOVE "Y" TO TRN-EOF-SW
+                   MOVE SPACES TO TRN-LINE
+           END-READ.
+
+       ACCEPT-YR-RTN.
+           ACCEPT YR-LEVEL (I) LINE 4 COLUMN 45.
+           IF YR-LEVEL (I) NOT = SPACES
+               MOVE "Y" TO YR-OK-SW
+           ELSE
+               DISPLAY "INVALID - YEAR LEVEL REQUIRED, RE-ENTER"
+                   LINE 4 COLUMN 60.
 
        IN-RTN.
-           DISPLAY "ENTER NUMBER OF STUDENTS FOR: " LINE L COLUMN 5. 
-           IF J = 1 
-               MOVE "BSIT" TO KORS. 
-           IF J = 2 
-               MOVE "BSCS" TO KORS. 
-           DISPLAY KORS LINE L COLUMN 35. 
-           DISPLAY YEAR-LEVEL-OUT LINE L COLUMN 39.
-           DISPLAY ":" LINE L COLUMN 48.
-           ACCEPT NO-STUD (I, J) LINE L COLUMN 55.
+           IF NOT BATCH-MODE
+               DISPLAY "ENTER NUMBER OF STUDENTS FOR: " LINE L COLUMN 5
+           END-IF.
+           IF J = 1
+               MOVE "BSIT" TO KORS.
+           IF J = 2
+               MOVE "BSCS" TO KORS.
+           IF J = 3
+               MOVE "BSIS" TO KORS.
+           IF J = 4
+               MOVE "BSCPE" TO KORS.
+           IF BATCH-MODE
+               IF TRN-M (J) IS NUMERIC AND TRN-M (J) NOT > 300
+                   MOVE TRN-M (J) TO NO-STUD-M (I, J)
+               ELSE
+                   MOVE YEAR-LEVEL-OUT TO BERR-YEAR-OUT
+                   MOVE KORS TO BERR-PROG-OUT
+                   MOVE TRN-M (J) TO BERR-VAL-OUT
+                   WRITE COURSE-REC FROM BATCH-ERR-LINE
+                       AFTER 1 LINE
+                   MOVE ZERO TO NO-STUD-M (I, J)
+               END-IF
+               IF TRN-F (J) IS NUMERIC AND TRN-F (J) NOT > 300
+                   MOVE TRN-F (J) TO NO-STUD-F (I, J)
+               ELSE
+                   MOVE YEAR-LEVEL-OUT TO BERR-YEAR-OUT
+                   MOVE KORS TO BERR-PROG-OUT
+                   MOVE TRN-F (J) TO BERR-VAL-OUT
+                   WRITE COURSE-REC FROM BATCH-ERR-LINE
+                       AFTER 1 LINE
+                   MOVE ZERO TO NO-STUD-F (I, J)
+               END-IF
+               COMPUTE NO-STUD (I, J) =
+                   NO-STUD-M (I, J) + NO-STUD-F (I, J)
+               IF NO-STUD (I, J) > 300
+                   MOVE YEAR-LEVEL-OUT TO BERR-YEAR-OUT
+                   MOVE KORS TO BERR-PROG-OUT
+                   MOVE NO-STUD (I, J) TO BERR-VAL-OUT
+                   WRITE COURSE-REC FROM BATCH-ERR-LINE
+                       AFTER 1 LINE
+                   MOVE ZERO TO NO-STUD-M (I, J)
+                   MOVE ZERO TO NO-STUD-F (I, J)
+                   MOVE ZERO TO NO-STUD (I, J)
+               END-IF
+           ELSE
+               MOVE "N" TO TOTAL-OK-SW
+               PERFORM ACCEPT-MF-RTN UNTIL TOTAL-OK
+           END-IF.
            MOVE NO-STUD (I, J) TO ITCSOUT (J).
+           MOVE NO-STUD-M (I, J) TO MOUT (J).
+           MOVE NO-STUD-F (I, J) TO FOUT (J).
            COMPUTE TOT-STUD = TOT-STUD + NO-STUD (I, J).
            MOVE TOT-STUD TO TOT-STUD-OUT.
            IF J = 1
                PERFORM IT-RTN.
            IF J = 2
+               PERFORM BSCS-RTN.
+           IF J = 3
+               PERFORM BSIS-RTN.
+           IF J = 4
                PERFORM OUT-RTN.
            ADD 1 TO L.
 
+       ACCEPT-STUD-RTN.
+           ACCEPT NO-STUD-EDIT LINE L COLUMN COL-POS.
+           IF NO-STUD-EDIT IS NUMERIC AND NO-STUD-EDIT NOT > 300
+               MOVE "Y" TO STUD-OK-SW
+           ELSE
+               DISPLAY "INVALID - ENTER 0 TO 300, RE-ENTER"
+                   LINE L COLUMN 65.
+
+       ACCEPT-MF-RTN.
+           DISPLAY KORS LINE L COLUMN 35.
+           DISPLAY YEAR-LEVEL-OUT LINE L COLUMN 41.
+           DISPLAY "M:" LINE L COLUMN 50.
+           MOVE 53 TO COL-POS.
+           MOVE "N" TO STUD-OK-SW.
+           PERFORM ACCEPT-STUD-RTN UNTIL STUD-OK.
+           MOVE NO-STUD-EDIT TO NO-STUD-M (I, J).
+           DISPLAY "F:" LINE L COLUMN 58.
+           MOVE 61 TO COL-POS.
+           MOVE "N" TO STUD-OK-SW.
+           PERFORM ACCEPT-STUD-RTN UNTIL STUD-OK.
+           MOVE NO-STUD-EDIT TO NO-STUD-F (I, J).
+           COMPUTE NO-STUD (I, J) = NO-STUD-M (I, J) + NO-STUD-F (I, J).
+           IF NO-STUD (I, J) NOT > 300
+               MOVE "Y" TO TOTAL-OK-SW
+           ELSE
+               DISPLAY "INVALID - M+F EXCEEDS 300, RE-ENTER BOTH"
+                   LINE L COLUMN 65.
+
        IT-RTN.
            COMPUTE TOT-BSIT = TOT-BSIT + NO-STUD (I, J).
+           ADD NO-STUD-M (I, J) TO TOT-BSIT-M.
+           ADD NO-STUD-F (I, J) TO TOT-BSIT-F.
            IF I = 4
-               MOVE TOT-BSIT TO TOT-BSIT-OUT.
+               MOVE TOT-BSIT TO TOT-BSIT-OUT
+               MOVE TOT-BSIT-M TO TOT-BSIT-M-OUT
+               MOVE TOT-BSIT-F TO TOT-BSIT-F-OUT.
 
        BSCS-RTN.
            COMPUTE TOT-BSCS = TOT-BSCS + NO-STUD (I, J).
+           ADD NO-STUD-M (I, J) TO TOT-BSCS-M.
+           ADD NO-STUD-F (I, J) TO TOT-BSCS-F.
+           IF I = 4
+               MOVE TOT-BSCS TO TOT-BSCS-OUT
+               MOVE TOT-BSCS-M TO TOT-BSCS-M-OUT
+               MOVE TOT-BSCS-F TO TOT-BSCS-F-OUT.
+
+       BSIS-RTN.
+           COMPUTE TOT-BSIS = TOT-BSIS + NO-STUD (I, J).
+           ADD NO-STUD-M (I, J) TO TOT-BSIS-M.
+           ADD NO-STUD-F (I, J) TO TOT-BSIS-F.
+           IF I = 4
+               MOVE TOT-BSIS TO TOT-BSIS-OUT
+               MOVE TOT-BSIS-M TO TOT-BSIS-M-OUT
+               MOVE TOT-BSIS-F TO TOT-BSIS-F-OUT.
+
+       CPE-RTN.
+           COMPUTE TOT-BSCPE = TOT-BSCPE + NO-STUD (I, J).
+           ADD NO-STUD-M (I, J) TO TOT-BSCPE-M.
+           ADD NO-STUD-F (I, J) TO TOT-BSCPE-F.
            IF I = 4
-               MOVE TOT-BSCS TO TOT-BSCS-OUT.
+               MOVE TOT-BSCPE TO TOT-BSCPE-OUT
+               MOVE TOT-BSCPE-M TO TOT-BSCPE-M-OUT
+               MOVE TOT-BSCPE-F TO TOT-BSCPE-F-OUT.
 
        ALLSTUD-RTN.
-           COMPUTE TOT-ALL = TOT-BSIT + TOT-BSCS.
+           COMPUTE TOT-ALL = TOT-BSIT + TOT-BSCS + TOT-BSIS + TOT-BSCPE.
            MOVE TOT-ALL TO TOT-ALL-OUT.
 
+       PCT-RTN.
+           IF TOT-ALL > 0
+               COMPUTE PCT-BSIT ROUNDED = (TOT-BSIT / TOT-ALL) * 100
+               COMPUTE PCT-BSCS ROUNDED = (TOT-BSCS / TOT-ALL) * 100
+               COMPUTE PCT-BSIS ROUNDED = (TOT-BSIS / TOT-ALL) * 100
+               COMPUTE PCT-BSCPE ROUNDED = (TOT-BSCPE / TOT-ALL) * 100
+           ELSE
+               MOVE ZERO TO PCT-BSIT PCT-BSCS PCT-BSIS PCT-BSCPE
+           END-IF.
+           MOVE PCT-BSIT TO PCT-BSIT-OUT.
+           MOVE PCT-BSCS TO PCT-BSCS-OUT.
+           MOVE PCT-BSIS TO PCT-BSIS-OUT.
+           MOVE PCT-BSCPE TO PCT-BSCPE-OUT.
+
        OUT-RTN.
-           PERFORM BSCS-RTN.
+           PERFORM CPE-RTN.
            PERFORM ALLSTUD-RTN.
-           WRITE COURSE-REC FROM HDG-4.
+           WRITE COURSE-REC FROM HDG-4 AFTER 1 LINE.
+           WRITE COURSE-REC FROM HDG-4B AFTER 1 LINE.
+           MOVE TERM-ID TO HIST-TERM-OUT.
+           MOVE YEAR-LEVEL-OUT TO HIST-YEAR-OUT.
+           MOVE ITCSOUT (1) TO HIST-BSIT-OUT.
+           MOVE ITCSOUT (2) TO HIST-BSCS-OUT.
+           MOVE ITCSOUT (3) TO HIST-BSIS-OUT.
+           MOVE ITCSOUT (4) TO HIST-BSCPE-OUT.
+           WRITE HIST-REC FROM HIST-LINE.
+           MOVE YEAR-LEVEL-OUT TO CSV-YEAR.
+           MOVE ITCSOUT (1) TO CSV-BSIT.
+           MOVE ITCSOUT (2) TO CSV-BSCS.
+           MOVE ITCSOUT (3) TO CSV-BSIS.
+           MOVE ITCSOUT (4) TO CSV-BSCPE.
+           MOVE TOT-STUD-OUT TO CSV-TOT.
+           WRITE CSV-REC FROM CSV-LINE.
+           IF REG-PRESENT
+               PERFORM RECONCILE-RTN.
+           IF I = 4
+               PERFORM CLEAR-CHK-RTN
+           ELSE
+               PERFORM CHECKPOINT-RTN
+           END-IF.
            MOVE 5 TO L.
-           MOVE 0 TO YEAR-LEVEL.
            MOVE 0 TO NO-STUD (I, J).
            MOVE 0 TO TOT-STUD.
-           DISPLAY SCRN.
+           IF NOT BATCH-MODE
+               DISPLAY SCRN.
+
+       RECONCILE-RTN.
+           PERFORM READ-REG-RTN.
+           IF REG-EOF-SW = "N"
+               IF REG-YEAR NOT = YEAR-LEVEL-OUT
+                   MOVE YEAR-LEVEL-OUT TO REGYR-KEYED-OUT
+                   MOVE REG-YEAR TO REGYR-REG-OUT
+                   WRITE COURSE-REC FROM REGYR-LINE
+                       AFTER 1 LINE
+               ELSE
+                   MOVE YEAR-LEVEL-OUT TO RECON-YEAR-OUT
+                   IF ITCSOUT (1) NOT = REG-BSIT
+                       MOVE "BSIT" TO RECON-PROG-OUT
+                       MOVE ITCSOUT (1) TO RECON-KEYED-OUT
+                       MOVE REG-BSIT TO RECON-REG-OUT
+                       WRITE COURSE-REC FROM RECON-LINE
+                           AFTER 1 LINE
+                   END-IF
+                   IF ITCSOUT (2) NOT = REG-BSCS
+                       MOVE "BSCS" TO RECON-PROG-OUT
+                       MOVE ITCSOUT (2) TO RECON-KEYED-OUT
+                       MOVE REG-BSCS TO RECON-REG-OUT
+                       WRITE COURSE-REC FROM RECON-LINE
+                           AFTER 1 LINE
+                   END-IF
+                   IF ITCSOUT (3) NOT = REG-BSIS
+                       MOVE "BSIS" TO RECON-PROG-OUT
+                       MOVE ITCSOUT (3) TO RECON-KEYED-OUT
+                       MOVE REG-BSIS TO RECON-REG-OUT
+                       WRITE COURSE-REC FROM RECON-LINE
+                           AFTER 1 LINE
+                   END-IF
+                   IF ITCSOUT (4) NOT = REG-BSCPE
+                       MOVE "BSCPE" TO RECON-PROG-OUT
+                       MOVE ITCSOUT (4) TO RECON-KEYED-OUT
+                       MOVE REG-BSCPE TO RECON-REG-OUT
+                       WRITE COURSE-REC FROM RECON-LINE
+                           AFTER 1 LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+       READ-REG-RTN.
+           READ REGFILE INTO REG-LINE
+               AT END
+                   MOVE "Y" TO REG-EOF-SW
+           END-READ.
+
+       CHECKPOINT-RTN.
+           OPEN OUTPUT CHKFILE.
+           PERFORM WRITE-CHK-RTN VARYING RIDX FROM 1 BY 1
+               UNTIL RIDX > I.
+           CLOSE CHKFILE.
+
+       WRITE-CHK-RTN.
+           MOVE RIDX TO CHK-I.
+           MOVE YR-LEVEL (RIDX) TO CHK-YR-LEVEL.
+           MOVE YEAR (RIDX) TO CHK-STUD-GRP.
+           MOVE YEAR-SEX (RIDX) TO CHK-STUD-SEX-GRP.
+           WRITE CHK-REC FROM CHK-LINE.
+
+       CLEAR-CHK-RTN.
+           OPEN OUTPUT CHKFILE.
+           MOVE 0 TO CHK-I.
+           MOVE SPACES TO CHK-YR-LEVEL.
+           MOVE 0 TO CHK-NO-STUD (1) CHK-NO-STUD (2)
+               CHK-NO-STUD (3) CHK-NO-STUD (4).
+           MOVE 0 TO CHK-NO-STUD-M (1) CHK-NO-STUD-M (2)
+               CHK-NO-STUD-M (3) CHK-NO-STUD-M (4).
+           MOVE 0 TO CHK-NO-STUD-F (1) CHK-NO-STUD-F (2)
+               CHK-NO-STUD-F (3) CHK-NO-STUD-F (4).
+           WRITE CHK-REC FROM CHK-LINE.
+           CLOSE CHKFILE.
 
        FIN-RTN.
            CLOSE OUTFILE.
-           STOP RUN.
\ No newline at end of file
+           ACCEPT AUD-DATE FROM DATE.
+           ACCEPT AUD-TIME FROM TIME.
+           MOVE OPER-ID TO AUD-OPER-OUT.
+           MOVE AUD-DATE TO AUD-DATE-OUT.
+           MOVE AUD-TIME TO AUD-TIME-OUT.
+           MOVE TERM-ID TO AUD-TERM-OUT.
+           WRITE AUD-REC FROM AUD-LINE.
+           CLOSE AUDFILE.
+           CLOSE HISTFILE.
+           CLOSE CSVFILE.
+           IF REG-PRESENT
+               CLOSE REGFILE.
+           IF BATCH-MODE
+               CLOSE TRANFILE.
+           STOP RUN.
